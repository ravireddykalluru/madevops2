@@ -0,0 +1,22 @@
+//CBZUNLD  JOB (ACCTG),'GL FEED UNLOAD',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*********************************************************
+//* NIGHTLY UNLOAD OF COREBK.CBS_ACCT_MSTR_DTL TO A FLAT   *
+//* SEQUENTIAL FILE, FIELDS IN DCLCBS ORDER, FOR PICKUP BY *
+//* THE GENERAL LEDGER FEED.  RUN CBZUNLD AFTER THE CBZLOAD*
+//* AND CGZUNIT ONLINE UPDATE WINDOW HAS CLOSED.           *
+//*********************************************************
+//STEP010  EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=COREBK.DB2.RUNLIB.LOAD,DISP=SHR
+//         DD   DSN=CORE.APPL.CBZ.LOADLIB,DISP=SHR
+//GLFEED   DD   DSN=CORE.APPL.CBZ.GLFEED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=180,BLKSIZE=0)
+//SYSPRINT DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSPRT DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DB2P)
+  RUN PROGRAM(CBZUNLD) PLAN(CBZUNLD) LIB('CORE.APPL.CBZ.LOADLIB')
+  END
+/*
