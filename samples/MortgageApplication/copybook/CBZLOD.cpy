@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    CBZLOD - FIXED-WIDTH BRANCH ONBOARDING EXTRACT RECORD        *
+      *    ONE RECORD PER ACCOUNT TO BE LOADED INTO                     *
+      *    COREBK.CBS_ACCT_MSTR_DTL BY CBZLOAD.                         *
+      *    FIELD ORDER AND SIZES MIRROR DCLCBS-ACCT-MSTR-DTL (CBSMST)   *
+      *    EXCEPT THAT NUMERIC VALUES ARE CARRIED AS DISPLAY DIGITS SO  *
+      *    THE EXTRACT IS A PLAIN, HOST-INDEPENDENT TEXT FILE.          *
+      ******************************************************************
+       01  LD-ONBOARD-RECORD.
+           05  LD-ACCOUNT-NUMBER       PIC 9(18).
+           05  LD-BASE-BRANCH          PIC X(20).
+           05  LD-ACCOUNT-NAME         PIC X(50).
+           05  LD-PRODUCT-CODE         PIC X(05).
+           05  LD-CUSTOMER-ID          PIC 9(09).
+           05  LD-ACCOUNT-STATUS       PIC X(10).
+           05  LD-PAYMENT-LIMIT        PIC 9(09).
+           05  LD-CURRENCY             PIC X(03).
+           05  LD-COMPLIANCE-STATUS    PIC X(05).
+           05  LD-LAST-ACTIVITY-DATE   PIC X(10).
+           05  LD-UPD-USERID           PIC X(08).
+           05  LD-UPD-TIMESTAMP        PIC X(26).
+           05  FILLER                  PIC X(07).
