@@ -0,0 +1,42 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBZ_REG_CKPT_LOG)                          *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBZCKPT))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(CK-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                *
+      *   ONE ROW PER REGISTRATION IN FLIGHT.  CGZUNIT WRITES A ROW    *
+      *   WHEN PROCESS-PARA STARTS AND DELETES IT WHEN THE             *
+      *   REGISTRATION COMPLETES.  A ROW LEFT BEHIND AFTER AN ABEND    *
+      *   MARKS A REGISTRATION THAT NEEDS MANUAL RECOVERY.             *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBZ_REG_CKPT_LOG TABLE
+           ( ACCOUNT_NUMBER                 BIGINT NOT NULL,
+             OPERATOR_ID                    CHAR(8) NOT NULL,
+             START_TIMESTAMP                CHAR(26) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBZ_REG_CKPT_LOG            *
+      ******************************************************************
+       01  DCLCBZ-REG-CKPT-LOG.
+      *    *************************************************************
+      *                       ACCOUNT_NUMBER
+           10 CK-ACCOUNT-NUMBER   PIC S9(18) USAGE COMP.
+      *    *************************************************************
+      *                       OPERATOR_ID
+           10 CK-OPERATOR-ID      PIC X(8).
+      *    *************************************************************
+      *                       START_TIMESTAMP
+           10 CK-START-TIMESTAMP  PIC X(26).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                  *
+      ******************************************************************
+       01  ICBZ-REG-CKPT-LOG.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 3 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 3       *
+      ******************************************************************
