@@ -17,7 +17,7 @@
            02  FILLER REDEFINES IDF.
              03 IDA    PICTURE X.
            02  FILLER   PICTURE X(2).
-           02  IDI  PIC X(7).
+           02  IDI  PIC X(9).
            02  CDATEL    COMP  PIC  S9(4).
            02  CDATEF    PICTURE X.
            02  FILLER REDEFINES CDATEF.
@@ -36,6 +36,42 @@
              03 MSGA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  MSGI  PIC X(45).
+           02  BRANL    COMP  PIC  S9(4).
+           02  BRANF    PICTURE X.
+           02  FILLER REDEFINES BRANF.
+             03 BRANA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  BRANI  PIC X(20).
+           02  PRODL    COMP  PIC  S9(4).
+           02  PRODF    PICTURE X.
+           02  FILLER REDEFINES PRODF.
+             03 PRODA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PRODI  PIC X(05).
+           02  STATL    COMP  PIC  S9(4).
+           02  STATF    PICTURE X.
+           02  FILLER REDEFINES STATF.
+             03 STATA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  STATI  PIC X(10).
+           02  LIMITL    COMP  PIC  S9(4).
+           02  LIMITF    PICTURE X.
+           02  FILLER REDEFINES LIMITF.
+             03 LIMITA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LIMITI  PIC X(15).
+           02  CURRL    COMP  PIC  S9(4).
+           02  CURRF    PICTURE X.
+           02  FILLER REDEFINES CURRF.
+             03 CURRA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CURRI  PIC X(03).
+           02  COMPL    COMP  PIC  S9(4).
+           02  COMPF    PICTURE X.
+           02  FILLER REDEFINES COMPF.
+             03 COMPA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  COMPI  PIC X(05).
        01  MAPAGMO REDEFINES MAPAGMI.
            02  FILLER PIC X(12).
            02  FILLER PICTURE X(3).
@@ -49,7 +85,7 @@
            02  FILLER PICTURE X(3).
            02  IDC    PICTURE X.
            02  IDH    PICTURE X.
-           02  IDO  PIC X(7).
+           02  IDO  PIC X(9).
            02  FILLER PICTURE X(3).
            02  CDATEC    PICTURE X.
            02  CDATEH    PICTURE X.
@@ -61,4 +97,28 @@
            02  FILLER PICTURE X(3).
            02  MSGC    PICTURE X.
            02  MSGH    PICTURE X.
-           02  MSGO  PIC X(45).
\ No newline at end of file
+           02  MSGO  PIC X(45).
+           02  FILLER PICTURE X(3).
+           02  BRANC    PICTURE X.
+           02  BRANH    PICTURE X.
+           02  BRANO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  PRODC    PICTURE X.
+           02  PRODH    PICTURE X.
+           02  PRODO  PIC X(05).
+           02  FILLER PICTURE X(3).
+           02  STATC    PICTURE X.
+           02  STATH    PICTURE X.
+           02  STATO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  LIMITC    PICTURE X.
+           02  LIMITH    PICTURE X.
+           02  LIMITO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  CURRC    PICTURE X.
+           02  CURRH    PICTURE X.
+           02  CURRO  PIC X(03).
+           02  FILLER PICTURE X(3).
+           02  COMPC    PICTURE X.
+           02  COMPH    PICTURE X.
+           02  COMPO  PIC X(05).
\ No newline at end of file
