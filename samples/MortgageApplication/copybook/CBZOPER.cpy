@@ -0,0 +1,37 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBZ_OPERATOR_BRANCH)                       *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBZOPER))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(OP-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      *                                                                *
+      *   MAPS EACH CICS OPERATOR (SIGN-ON ID) TO THE SINGLE BRANCH    *
+      *   THEY ARE AUTHORIZED TO WORK ACCOUNTS FOR.  USED BY CGZUNIT   *
+      *   TO REFUSE REGISTRATION/INQUIRY ACROSS BRANCHES.              *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBZ_OPERATOR_BRANCH TABLE
+           ( OPERATOR_ID                    CHAR(8) NOT NULL,
+             BRANCH                         CHAR(20) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBZ_OPERATOR_BRANCH         *
+      ******************************************************************
+       01  DCLCBZ-OPERATOR-BRANCH.
+      *    *************************************************************
+      *                       OPERATOR_ID
+           10 OP-OPERATOR-ID      PIC X(8).
+      *    *************************************************************
+      *                       BRANCH
+           10 OP-BRANCH           PIC X(20).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                  *
+      ******************************************************************
+       01  ICBZ-OPERATOR-BRANCH.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 2 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 2       *
+      ******************************************************************
