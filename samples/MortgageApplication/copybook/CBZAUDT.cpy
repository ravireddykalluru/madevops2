@@ -0,0 +1,45 @@
+      ******************************************************************
+      * DCLGEN TABLE(COREBK.CBZ_ACCT_AUDIT_LOG)                        *
+      *        LIBRARY(IBMUSER.DCLGEN.CASE(CBZAUDT))                   *
+      *        LANGUAGE(COBOL)                                         *
+      *        NAMES(AU-)                                              *
+      *        QUOTE                                                   *
+      *        LABEL(YES)                                              *
+      *        COLSUFFIX(YES)                                          *
+      *        INDVAR(YES)                                             *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE COREBK.CBZ_ACCT_AUDIT_LOG TABLE
+           ( ACCOUNT_NUMBER                 BIGINT NOT NULL,
+             ACTION_CODE                    CHAR(10) NOT NULL,
+             USERID                         CHAR(10) NOT NULL,
+             LOG_TIMESTAMP                  TIMESTAMP NOT NULL,
+             BRANCH                         CHAR(20) NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE COREBK.CBZ_ACCT_AUDIT_LOG          *
+      ******************************************************************
+       01  DCLCBZ-ACCT-AUDIT-LOG.
+      *    *************************************************************
+      *                       ACCOUNT_NUMBER
+           10 AU-ACCOUNT-NUMBER    PIC S9(18) USAGE COMP.
+      *    *************************************************************
+      *                       ACTION_CODE
+           10 AU-ACTION-CODE       PIC X(10).
+      *    *************************************************************
+      *                       USERID
+           10 AU-USERID            PIC X(10).
+      *    *************************************************************
+      *                       LOG_TIMESTAMP
+           10 AU-LOG-TIMESTAMP     PIC X(26).
+      *    *************************************************************
+      *                       BRANCH
+           10 AU-BRANCH            PIC X(20).
+      ******************************************************************
+      * INDICATOR VARIABLE STRUCTURE                                  *
+      ******************************************************************
+       01  ICBZ-ACCT-AUDIT-LOG.
+           10 INDSTRUC           PIC S9(4) USAGE COMP OCCURS 5 TIMES.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
