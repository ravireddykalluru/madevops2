@@ -0,0 +1,109 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBZUNLD.
+000300 AUTHOR.        R VENKATARAMAN.
+000400 INSTALLATION.  CORE BANKING - BRANCH OPERATIONS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/08/26   RV    INITIAL VERSION - NIGHTLY UNLOAD OF        *
+001100*                     COREBK.CBS_ACCT_MSTR_DTL TO A FLAT         *
+001200*                     SEQUENTIAL FILE, FIELDS IN DCLCBS ORDER,   *
+001300*                     FOR THE GENERAL LEDGER FEED.               *
+001350*    08/09/26   RV    ADDED UPD_USERID/UPD_TIMESTAMP TO THE      *
+001360*                     CURSOR, FETCH AND UNLOAD RECORD SO THE     *
+001370*                     EXTRACT TRULY MIRRORS DCLCBS-ACCT-MSTR-DTL.*
+001380*                     ALSO END THE FETCH LOOP ON ANY FETCH ERROR,*
+001390*                     NOT JUST END-OF-CURSOR.                    *
+001400******************************************************************
+001500 ENVIRONMENT DIVISION.
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. IBM-370.
+001800 OBJECT-COMPUTER. IBM-370.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT GLFEED-FILE ASSIGN TO GLFEED
+002200            ORGANIZATION IS SEQUENTIAL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  GLFEED-FILE
+002600     LABEL RECORDS ARE STANDARD
+002700     RECORDING MODE IS F.
+002800     COPY CBZLOD.
+002900 WORKING-STORAGE SECTION.
+003000 01  WS-SWITCHES.
+003100     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003200         88  WS-EOF              VALUE 'Y'.
+003300 01  WS-UNLOAD-COUNT             PIC 9(07) COMP VALUE ZERO.
+003400     EXEC SQL INCLUDE SQLCA END-EXEC.
+003500     COPY CBSMST.
+003600     EXEC SQL
+003700          DECLARE ACCT-UNLOAD-CSR CURSOR FOR
+003800          SELECT ACCOUNT_NUMBER, BASE_BRANCH, ACCOUNT_NAME,
+003900                 PRODUCT_CODE, CUSTOMER_ID, ACCOUNT_STATUS,
+004000                 PAYMENT_LIMIT, CURRENCY, COMPLIANCE_STATUS,
+004100                 LAST_ACTIVITY_DATE, UPD_USERID, UPD_TIMESTAMP
+004200            FROM COREBK.CBS_ACCT_MSTR_DTL
+004300           ORDER BY ACCOUNT_NUMBER
+004400     END-EXEC.
+004500 PROCEDURE DIVISION.
+004600 0000-MAINLINE.
+004700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+004800     PERFORM 2000-UNLOAD-RECORD THRU 2000-EXIT
+004900         UNTIL WS-EOF.
+005000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005100     STOP RUN.
+005200 0000-EXIT.
+005300     EXIT.
+005400 1000-INITIALIZE.
+005500     OPEN OUTPUT GLFEED-FILE.
+005600     MOVE ZERO TO WS-UNLOAD-COUNT.
+005700     MOVE 'N' TO WS-EOF-SWITCH.
+005800     EXEC SQL
+005900          OPEN ACCT-UNLOAD-CSR
+006000     END-EXEC.
+006100     PERFORM 3000-FETCH-NEXT-RECORD THRU 3000-EXIT.
+006200 1000-EXIT.
+006300     EXIT.
+006400 2000-UNLOAD-RECORD.
+006450     INITIALIZE LD-ONBOARD-RECORD.
+006500     MOVE H1-ACCOUNT-NUMBER     TO LD-ACCOUNT-NUMBER.
+006600     MOVE H1-BASE-BRANCH        TO LD-BASE-BRANCH.
+006700     MOVE H1-ACCOUNT-NAME       TO LD-ACCOUNT-NAME.
+006800     MOVE H1-PRODUCT-CODE       TO LD-PRODUCT-CODE.
+006900     MOVE H1-CUSTOMER-ID        TO LD-CUSTOMER-ID.
+007000     MOVE H1-ACCOUNT-STATUS     TO LD-ACCOUNT-STATUS.
+007100     MOVE H1-PAYMENT-LIMIT      TO LD-PAYMENT-LIMIT.
+007200     MOVE H1-CURRENCY           TO LD-CURRENCY.
+007300     MOVE H1-COMPLIANCE-STATUS  TO LD-COMPLIANCE-STATUS.
+007400     MOVE H1-LAST-ACTIVITY-DATE TO LD-LAST-ACTIVITY-DATE.
+007450     MOVE H1-UPD-USERID         TO LD-UPD-USERID.
+007480     MOVE H1-UPD-TIMESTAMP      TO LD-UPD-TIMESTAMP.
+007600     WRITE LD-ONBOARD-RECORD.
+007700     ADD 1 TO WS-UNLOAD-COUNT.
+007800     PERFORM 3000-FETCH-NEXT-RECORD THRU 3000-EXIT.
+007900 2000-EXIT.
+008000     EXIT.
+008100 3000-FETCH-NEXT-RECORD.
+008200     EXEC SQL
+008300          FETCH ACCT-UNLOAD-CSR
+008400          INTO :H1-ACCOUNT-NUMBER, :H1-BASE-BRANCH,
+008500               :H1-ACCOUNT-NAME, :H1-PRODUCT-CODE,
+008600               :H1-CUSTOMER-ID, :H1-ACCOUNT-STATUS,
+008700               :H1-PAYMENT-LIMIT, :H1-CURRENCY,
+008800               :H1-COMPLIANCE-STATUS, :H1-LAST-ACTIVITY-DATE,
+008850               :H1-UPD-USERID, :H1-UPD-TIMESTAMP
+008900     END-EXEC.
+009000     IF SQLCODE NOT EQUAL TO ZERO
+009100         MOVE 'Y' TO WS-EOF-SWITCH
+009200     END-IF.
+009300 3000-EXIT.
+009400     EXIT.
+009500 9000-TERMINATE.
+009600     EXEC SQL
+009700          CLOSE ACCT-UNLOAD-CSR
+009800     END-EXEC.
+009900     CLOSE GLFEED-FILE.
+010000 9000-EXIT.
+010100     EXIT.
