@@ -0,0 +1,204 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBZRPT.
+000300 AUTHOR.        R VENKATARAMAN.
+000400 INSTALLATION.  CORE BANKING - BRANCH OPERATIONS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/08/26   RV    INITIAL VERSION - NIGHTLY ACCOUNT REGISTER *
+001100*                     LISTING OFF COREBK.CBS_ACCT_MSTR_DTL,      *
+001200*                     SORTED BY BASE-BRANCH THEN ACCOUNT-NUMBER, *
+001300*                     WITH BRANCH SUBTOTALS BY ACCOUNT-STATUS    *
+001400*                     AND TOTAL PAYMENT-LIMIT.                   *
+001500*    08/09/26   RV    SHRANK GRAND-TOTAL-LINE'S TRAILING FILLER  *
+001600*                     TO 69 BYTES - THE GROUP WAS 3 BYTES OVER   *
+001700*                     REPORT-RECORD AND GETTING TRUNCATED.       *
+001800*    08/09/26   RV    WIDENED BL-/GL- PENDING, ACTIVE AND LIMIT  *
+001900*                     TOTAL FIELDS TO MATCH THEIR COMP ACCUM-    *
+002000*                     ULATORS' DIGIT CAPACITY, AND RE-SHRANK     *
+002100*                     GRAND-TOTAL-LINE'S FILLER TO COMPENSATE.   *
+002200******************************************************************
+002300 ENVIRONMENT DIVISION.
+002400 CONFIGURATION SECTION.
+002500 SOURCE-COMPUTER. IBM-370.
+002600 OBJECT-COMPUTER. IBM-370.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT REPORT-FILE  ASSIGN TO ACCTRPT
+003000            ORGANIZATION IS SEQUENTIAL.
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  REPORT-FILE
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORDING MODE IS F.
+003600 01  REPORT-RECORD               PIC X(132).
+003700 WORKING-STORAGE SECTION.
+003800 01  WS-SWITCHES.
+003900     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+004000         88  WS-EOF              VALUE 'Y'.
+004100     05  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE 'Y'.
+004200         88  WS-FIRST-RECORD     VALUE 'Y'.
+004300 01  WS-BREAK-BRANCH             PIC X(20) VALUE SPACES.
+004400 01  WS-BRANCH-PENDING-COUNT     PIC 9(07) COMP VALUE ZERO.
+004500 01  WS-BRANCH-ACTIVE-COUNT      PIC 9(07) COMP VALUE ZERO.
+004600 01  WS-BRANCH-LIMIT-TOTAL       PIC 9(11) COMP VALUE ZERO.
+004700 01  WS-GRAND-PENDING-COUNT      PIC 9(07) COMP VALUE ZERO.
+004800 01  WS-GRAND-ACTIVE-COUNT       PIC 9(07) COMP VALUE ZERO.
+004900 01  WS-GRAND-LIMIT-TOTAL        PIC 9(11) COMP VALUE ZERO.
+005000 01  WS-STATUS-PENDING           PIC X(10) VALUE 'PENDING'.
+005100 01  WS-STATUS-ACTIVE            PIC X(10) VALUE 'ACTIVE'.
+005200 01  HEADER-LINE1.
+005300     05  FILLER                  PIC X(40) VALUE
+005400         'CBZRPT - DAILY ACCOUNT REGISTER LISTING'.
+005500     05  FILLER                  PIC X(92) VALUE SPACES.
+005600 01  HEADER-LINE2.
+005700     05  FILLER                  PIC X(20) VALUE 'BRANCH'.
+005800     05  FILLER                  PIC X(20) VALUE 'ACCOUNT NUMBER'.
+005900     05  FILLER                  PIC X(20) VALUE 'ACCOUNT STATUS'.
+006000     05  FILLER                  PIC X(50) VALUE 'ACCOUNT NAME'.
+006100     05  FILLER                  PIC X(22) VALUE 'PAYMENT LIMIT'.
+006200 01  DETAIL-LINE.
+006300     05  DL-BRANCH               PIC X(20).
+006400     05  DL-ACCOUNT-NUMBER       PIC Z(17)9.
+006500     05  FILLER                  PIC X(03) VALUE SPACES.
+006600     05  DL-ACCOUNT-STATUS       PIC X(17).
+006700     05  DL-ACCOUNT-NAME         PIC X(50).
+006800     05  DL-PAYMENT-LIMIT        PIC Z(8)9.
+006900     05  FILLER                  PIC X(03) VALUE SPACES.
+007000     05  DL-CURRENCY             PIC X(03).
+007100     05  FILLER                  PIC X(06) VALUE SPACES.
+007200 01  BRANCH-TOTAL-LINE.
+007300     05  FILLER                  PIC X(10) VALUE SPACES.
+007400     05  FILLER                  PIC X(16) VALUE
+007500         'BRANCH TOTAL - '.
+007600     05  BL-BRANCH               PIC X(20).
+007700     05  FILLER                  PIC X(10) VALUE 'PENDING: '.
+007800     05  BL-PENDING-COUNT        PIC Z,ZZZ,ZZ9.
+007900     05  FILLER                  PIC X(10) VALUE ' ACTIVE: '.
+008000     05  BL-ACTIVE-COUNT         PIC Z,ZZZ,ZZ9.
+008100     05  FILLER                  PIC X(08) VALUE ' LIMIT: '.
+008200     05  BL-LIMIT-TOTAL          PIC Z(10)9.
+008300     05  FILLER                  PIC X(23) VALUE SPACES.
+008400 01  GRAND-TOTAL-LINE.
+008500     05  FILLER                  PIC X(15) VALUE
+008600         'GRAND TOTAL - '.
+008700     05  FILLER                  PIC X(09) VALUE 'PENDING: '.
+008800     05  GL-PENDING-COUNT        PIC Z,ZZZ,ZZ9.
+008900     05  FILLER                  PIC X(09) VALUE ' ACTIVE: '.
+009000     05  GL-ACTIVE-COUNT         PIC Z,ZZZ,ZZ9.
+009100     05  FILLER                  PIC X(08) VALUE ' LIMIT: '.
+009200     05  GL-LIMIT-TOTAL          PIC Z(10)9.
+009300     05  FILLER                  PIC X(62) VALUE SPACES.
+009400     EXEC SQL INCLUDE SQLCA END-EXEC.
+009500     COPY CBSMST.
+009600     EXEC SQL
+009700          DECLARE ACCT-REGISTER-CSR CURSOR FOR
+009800          SELECT ACCOUNT_NUMBER, BASE_BRANCH, ACCOUNT_NAME,
+009900                 PRODUCT_CODE, CUSTOMER_ID, ACCOUNT_STATUS,
+010000                 PAYMENT_LIMIT, CURRENCY, COMPLIANCE_STATUS,
+010100                 LAST_ACTIVITY_DATE, UPD_USERID, UPD_TIMESTAMP
+010200            FROM COREBK.CBS_ACCT_MSTR_DTL
+010300           ORDER BY BASE_BRANCH, ACCOUNT_NUMBER
+010400     END-EXEC.
+010500 PROCEDURE DIVISION.
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+010900         UNTIL WS-EOF.
+011000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011100     STOP RUN.
+011200 0000-EXIT.
+011300     EXIT.
+011400 1000-INITIALIZE.
+011500     OPEN OUTPUT REPORT-FILE.
+011600     WRITE REPORT-RECORD FROM HEADER-LINE1.
+011700     WRITE REPORT-RECORD FROM HEADER-LINE2.
+011800     MOVE 'N' TO WS-EOF-SWITCH.
+011900     MOVE 'Y' TO WS-FIRST-RECORD-SWITCH.
+012000     EXEC SQL
+012100          OPEN ACCT-REGISTER-CSR
+012200     END-EXEC.
+012300     PERFORM 3000-FETCH-NEXT-RECORD THRU 3000-EXIT.
+012400 1000-EXIT.
+012500     EXIT.
+012600 2000-PROCESS-RECORD.
+012700     IF WS-FIRST-RECORD
+012800         MOVE H1-BASE-BRANCH TO WS-BREAK-BRANCH
+012900         MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+013000     ELSE
+013100         IF H1-BASE-BRANCH NOT EQUAL TO WS-BREAK-BRANCH
+013200             PERFORM 4000-PRINT-BRANCH-BREAK THRU 4000-EXIT
+013300             MOVE H1-BASE-BRANCH TO WS-BREAK-BRANCH
+013400         END-IF
+013500     END-IF.
+013600     PERFORM 5000-PRINT-DETAIL-LINE THRU 5000-EXIT.
+013700     PERFORM 6000-ACCUMULATE-TOTALS THRU 6000-EXIT.
+013800     PERFORM 3000-FETCH-NEXT-RECORD THRU 3000-EXIT.
+013900 2000-EXIT.
+014000     EXIT.
+014100 3000-FETCH-NEXT-RECORD.
+014200     EXEC SQL
+014300          FETCH ACCT-REGISTER-CSR
+014400          INTO :H1-ACCOUNT-NUMBER, :H1-BASE-BRANCH,
+014500               :H1-ACCOUNT-NAME, :H1-PRODUCT-CODE,
+014600               :H1-CUSTOMER-ID, :H1-ACCOUNT-STATUS,
+014700               :H1-PAYMENT-LIMIT, :H1-CURRENCY,
+014800               :H1-COMPLIANCE-STATUS, :H1-LAST-ACTIVITY-DATE,
+014900               :H1-UPD-USERID, :H1-UPD-TIMESTAMP
+015000     END-EXEC.
+015100     IF SQLCODE NOT EQUAL TO ZERO
+015200         MOVE 'Y' TO WS-EOF-SWITCH
+015300     END-IF.
+015400 3000-EXIT.
+015500     EXIT.
+015600 4000-PRINT-BRANCH-BREAK.
+015700     MOVE WS-BREAK-BRANCH TO BL-BRANCH.
+015800     MOVE WS-BRANCH-PENDING-COUNT TO BL-PENDING-COUNT.
+015900     MOVE WS-BRANCH-ACTIVE-COUNT TO BL-ACTIVE-COUNT.
+016000     MOVE WS-BRANCH-LIMIT-TOTAL TO BL-LIMIT-TOTAL.
+016100     WRITE REPORT-RECORD FROM BRANCH-TOTAL-LINE.
+016200     MOVE ZERO TO WS-BRANCH-PENDING-COUNT.
+016300     MOVE ZERO TO WS-BRANCH-ACTIVE-COUNT.
+016400     MOVE ZERO TO WS-BRANCH-LIMIT-TOTAL.
+016500 4000-EXIT.
+016600     EXIT.
+016700 5000-PRINT-DETAIL-LINE.
+016800     MOVE H1-BASE-BRANCH TO DL-BRANCH.
+016900     MOVE H1-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER.
+017000     MOVE H1-ACCOUNT-STATUS TO DL-ACCOUNT-STATUS.
+017100     MOVE H1-ACCOUNT-NAME TO DL-ACCOUNT-NAME.
+017200     MOVE H1-PAYMENT-LIMIT TO DL-PAYMENT-LIMIT.
+017300     MOVE H1-CURRENCY TO DL-CURRENCY.
+017400     WRITE REPORT-RECORD FROM DETAIL-LINE.
+017500 5000-EXIT.
+017600     EXIT.
+017700 6000-ACCUMULATE-TOTALS.
+017800     IF H1-ACCOUNT-STATUS EQUAL TO WS-STATUS-PENDING
+017900         ADD 1 TO WS-BRANCH-PENDING-COUNT
+018000         ADD 1 TO WS-GRAND-PENDING-COUNT
+018100     ELSE
+018200         IF H1-ACCOUNT-STATUS EQUAL TO WS-STATUS-ACTIVE
+018300             ADD 1 TO WS-BRANCH-ACTIVE-COUNT
+018400             ADD 1 TO WS-GRAND-ACTIVE-COUNT
+018500         END-IF
+018600     END-IF.
+018700     ADD H1-PAYMENT-LIMIT TO WS-BRANCH-LIMIT-TOTAL.
+018800     ADD H1-PAYMENT-LIMIT TO WS-GRAND-LIMIT-TOTAL.
+018900 6000-EXIT.
+019000     EXIT.
+019100 9000-TERMINATE.
+019200     IF NOT WS-FIRST-RECORD
+019300         PERFORM 4000-PRINT-BRANCH-BREAK THRU 4000-EXIT
+019400     END-IF.
+019500     MOVE WS-GRAND-PENDING-COUNT TO GL-PENDING-COUNT.
+019600     MOVE WS-GRAND-ACTIVE-COUNT TO GL-ACTIVE-COUNT.
+019700     MOVE WS-GRAND-LIMIT-TOTAL TO GL-LIMIT-TOTAL.
+019800     WRITE REPORT-RECORD FROM GRAND-TOTAL-LINE.
+019900     EXEC SQL
+020000          CLOSE ACCT-REGISTER-CSR
+020100     END-EXEC.
+020200     CLOSE REPORT-FILE.
+020300 9000-EXIT.
+020400     EXIT.
