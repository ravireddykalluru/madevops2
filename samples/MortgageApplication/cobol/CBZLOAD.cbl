@@ -0,0 +1,202 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBZLOAD.
+000300 AUTHOR.        R VENKATARAMAN.
+000400 INSTALLATION.  CORE BANKING - BRANCH OPERATIONS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/08/26   RV    INITIAL VERSION - BULK ONBOARDING LOADER   *
+001100*                     FOR COREBK.CBS_ACCT_MSTR_DTL. READS A      *
+001200*                     FIXED-WIDTH EXTRACT (CBZLOD LAYOUT) AND    *
+001300*                     UPSERTS EACH ACCOUNT, PRINTING A SUMMARY   *
+001400*                     OF ACCEPTED VS. REJECTED RECORDS.          *
+001500*    08/09/26   RV    UPSERT NOW STAMPS UPD_USERID/UPD_TIMESTAMP *
+001600*                     INSTEAD OF LEAVING THEM UNSET.             *
+001700******************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER. IBM-370.
+002100 OBJECT-COMPUTER. IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT ONBOARD-FILE ASSIGN TO ONBDIN
+002500            ORGANIZATION IS SEQUENTIAL.
+002600     SELECT REPORT-FILE  ASSIGN TO LOADRPT
+002700            ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  ONBOARD-FILE
+003100     LABEL RECORDS ARE STANDARD
+003200     RECORDING MODE IS F.
+003300     COPY CBZLOD.
+003400 FD  REPORT-FILE
+003500     LABEL RECORDS ARE STANDARD
+003600     RECORDING MODE IS F.
+003700 01  REPORT-RECORD               PIC X(80).
+003800 WORKING-STORAGE SECTION.
+003900 01  WS-SWITCHES.
+004000     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+004100         88  WS-EOF              VALUE 'Y'.
+004200     05  WS-REJECT-SWITCH        PIC X(01) VALUE 'N'.
+004300         88  WS-RECORD-REJECTED  VALUE 'Y'.
+004400 01  WS-COUNTERS.
+004500     05  WS-ACCEPT-COUNT         PIC 9(07) COMP VALUE ZERO.
+004600     05  WS-REJECT-COUNT         PIC 9(07) COMP VALUE ZERO.
+004700 01  WS-REJECT-REASON            PIC X(40) VALUE SPACES.
+004800 01  WS-STATUS-PENDING           PIC X(10) VALUE 'PENDING'.
+004900 01  HEADER-LINE.
+005000     05  FILLER                  PIC X(80) VALUE
+005100         'CBZLOAD - BRANCH ACCOUNT ONBOARDING LOAD REPORT'.
+005200 01  REJECT-LINE.
+005300     05  FILLER                  PIC X(10) VALUE 'REJECTED: '.
+005400     05  RL-ACCOUNT-NUMBER       PIC 9(18).
+005500     05  FILLER                  PIC X(03) VALUE SPACES.
+005600     05  RL-REASON               PIC X(40).
+005700     05  FILLER                  PIC X(09) VALUE SPACES.
+005800 01  SUMMARY-LINE.
+005900     05  FILLER                  PIC X(20) VALUE
+006000         'ACCEPTED RECORDS : '.
+006100     05  SL-ACCEPT-COUNT         PIC Z,ZZZ,ZZ9.
+006200     05  FILLER                  PIC X(51) VALUE SPACES.
+006300 01  SUMMARY-LINE2.
+006400     05  FILLER                  PIC X(20) VALUE
+006500         'REJECTED RECORDS : '.
+006600     05  SL-REJECT-COUNT         PIC Z,ZZZ,ZZ9.
+006700     05  FILLER                  PIC X(51) VALUE SPACES.
+006800     EXEC SQL INCLUDE SQLCA END-EXEC.
+006900     COPY CBSMST.
+007000 PROCEDURE DIVISION.
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+007400         UNTIL WS-EOF.
+007500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007600     STOP RUN.
+007700 0000-EXIT.
+007800     EXIT.
+007900 1000-INITIALIZE.
+008000     OPEN INPUT ONBOARD-FILE.
+008100     OPEN OUTPUT REPORT-FILE.
+008200     WRITE REPORT-RECORD FROM HEADER-LINE.
+008300     MOVE ZERO TO WS-ACCEPT-COUNT.
+008400     MOVE ZERO TO WS-REJECT-COUNT.
+008500     MOVE 'N' TO WS-EOF-SWITCH.
+008600     PERFORM 3000-READ-ONBOARD-RECORD THRU 3000-EXIT.
+008700 1000-EXIT.
+008800     EXIT.
+008900 2000-PROCESS-RECORD.
+009000     PERFORM 4000-VALIDATE-RECORD THRU 4000-EXIT.
+009100     IF WS-RECORD-REJECTED
+009200         PERFORM 5000-WRITE-REJECT-LINE THRU 5000-EXIT
+009300     ELSE
+009400         PERFORM 6000-UPSERT-ACCOUNT THRU 6000-EXIT
+009500     END-IF.
+009600     PERFORM 3000-READ-ONBOARD-RECORD THRU 3000-EXIT.
+009700 2000-EXIT.
+009800     EXIT.
+009900 3000-READ-ONBOARD-RECORD.
+010000     READ ONBOARD-FILE
+010100         AT END
+010200             MOVE 'Y' TO WS-EOF-SWITCH
+010300     END-READ.
+010400 3000-EXIT.
+010500     EXIT.
+010600 4000-VALIDATE-RECORD.
+010700     MOVE 'N' TO WS-REJECT-SWITCH.
+010800     MOVE SPACES TO WS-REJECT-REASON.
+010900     IF LD-ACCOUNT-NUMBER EQUAL TO ZERO
+011000         MOVE 'Y' TO WS-REJECT-SWITCH
+011100         MOVE 'MISSING ACCOUNT NUMBER' TO WS-REJECT-REASON
+011200     ELSE
+011300         IF LD-BASE-BRANCH EQUAL TO SPACES
+011400             MOVE 'Y' TO WS-REJECT-SWITCH
+011500             MOVE 'MISSING BASE BRANCH' TO WS-REJECT-REASON
+011600         ELSE
+011700             IF LD-ACCOUNT-NAME EQUAL TO SPACES
+011800                 MOVE 'Y' TO WS-REJECT-SWITCH
+011900                 MOVE 'MISSING ACCOUNT NAME' TO
+012000                         WS-REJECT-REASON
+012100             ELSE
+012200                 IF LD-PAYMENT-LIMIT EQUAL TO ZERO
+012300                     MOVE 'Y' TO WS-REJECT-SWITCH
+012400                     MOVE 'PAYMENT LIMIT NOT POSITIVE' TO
+012500                             WS-REJECT-REASON
+012600                 END-IF
+012700             END-IF
+012800         END-IF
+012900     END-IF.
+013000     IF LD-ACCOUNT-STATUS EQUAL TO SPACES
+013100         MOVE WS-STATUS-PENDING TO LD-ACCOUNT-STATUS
+013200     END-IF.
+013300 4000-EXIT.
+013400     EXIT.
+013500 5000-WRITE-REJECT-LINE.
+013600     ADD 1 TO WS-REJECT-COUNT.
+013700     MOVE LD-ACCOUNT-NUMBER TO RL-ACCOUNT-NUMBER.
+013800     MOVE WS-REJECT-REASON TO RL-REASON.
+013900     WRITE REPORT-RECORD FROM REJECT-LINE.
+014000 5000-EXIT.
+014100     EXIT.
+014200 6000-UPSERT-ACCOUNT.
+014300     MOVE LD-ACCOUNT-NUMBER     TO H1-ACCOUNT-NUMBER.
+014400     MOVE LD-BASE-BRANCH        TO H1-BASE-BRANCH.
+014500     MOVE LD-ACCOUNT-NAME       TO H1-ACCOUNT-NAME.
+014600     MOVE LD-PRODUCT-CODE       TO H1-PRODUCT-CODE.
+014700     MOVE LD-CUSTOMER-ID        TO H1-CUSTOMER-ID.
+014800     MOVE LD-ACCOUNT-STATUS     TO H1-ACCOUNT-STATUS.
+014900     MOVE LD-PAYMENT-LIMIT      TO H1-PAYMENT-LIMIT.
+015000     MOVE LD-CURRENCY           TO H1-CURRENCY.
+015100     MOVE LD-COMPLIANCE-STATUS  TO H1-COMPLIANCE-STATUS.
+015200     MOVE LD-LAST-ACTIVITY-DATE TO H1-LAST-ACTIVITY-DATE.
+015300     MOVE 'CBZLOAD'             TO H1-UPD-USERID.
+015400     EXEC SQL
+015500          UPDATE COREBK.CBS_ACCT_MSTR_DTL
+015600             SET BASE_BRANCH = :H1-BASE-BRANCH,
+015700                 ACCOUNT_NAME = :H1-ACCOUNT-NAME,
+015800                 PRODUCT_CODE = :H1-PRODUCT-CODE,
+015900                 CUSTOMER_ID = :H1-CUSTOMER-ID,
+016000                 ACCOUNT_STATUS = :H1-ACCOUNT-STATUS,
+016100                 PAYMENT_LIMIT = :H1-PAYMENT-LIMIT,
+016200                 CURRENCY = :H1-CURRENCY,
+016300                 COMPLIANCE_STATUS = :H1-COMPLIANCE-STATUS,
+016400                 LAST_ACTIVITY_DATE = :H1-LAST-ACTIVITY-DATE,
+016500                 UPD_USERID = :H1-UPD-USERID,
+016600                 UPD_TIMESTAMP = CURRENT TIMESTAMP
+016700           WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+016800     END-EXEC.
+016900     IF SQLCODE EQUAL TO 100
+017000         EXEC SQL
+017100              INSERT INTO COREBK.CBS_ACCT_MSTR_DTL
+017200                 (ACCOUNT_NUMBER, BASE_BRANCH, ACCOUNT_NAME,
+017300                  PRODUCT_CODE, CUSTOMER_ID, ACCOUNT_STATUS,
+017400                  PAYMENT_LIMIT, CURRENCY, COMPLIANCE_STATUS,
+017500                  LAST_ACTIVITY_DATE, UPD_USERID, UPD_TIMESTAMP)
+017600              VALUES
+017700                 (:H1-ACCOUNT-NUMBER, :H1-BASE-BRANCH,
+017800                  :H1-ACCOUNT-NAME, :H1-PRODUCT-CODE,
+017900                  :H1-CUSTOMER-ID, :H1-ACCOUNT-STATUS,
+018000                  :H1-PAYMENT-LIMIT, :H1-CURRENCY,
+018100                  :H1-COMPLIANCE-STATUS,
+018200                  :H1-LAST-ACTIVITY-DATE, :H1-UPD-USERID,
+018300                  CURRENT TIMESTAMP)
+018400         END-EXEC
+018500     END-IF.
+018600     IF SQLCODE EQUAL TO ZERO
+018700         ADD 1 TO WS-ACCEPT-COUNT
+018800     ELSE
+018900         MOVE 'DATABASE REJECTED THE RECORD' TO WS-REJECT-REASON
+019000         PERFORM 5000-WRITE-REJECT-LINE THRU 5000-EXIT
+019100     END-IF.
+019200 6000-EXIT.
+019300     EXIT.
+019400 9000-TERMINATE.
+019500     MOVE WS-ACCEPT-COUNT TO SL-ACCEPT-COUNT.
+019600     MOVE WS-REJECT-COUNT TO SL-REJECT-COUNT.
+019700     WRITE REPORT-RECORD FROM SUMMARY-LINE.
+019800     WRITE REPORT-RECORD FROM SUMMARY-LINE2.
+019900     CLOSE ONBOARD-FILE.
+020000     CLOSE REPORT-FILE.
+020100 9000-EXIT.
+020200     EXIT.
