@@ -5,15 +5,33 @@
        WORKING-STORAGE SECTION.
                COPY DFHAID.
                COPY CBZMAP.
-         01 WS-COMMAREA PIC X(100).
+               EXEC SQL INCLUDE SQLCA END-EXEC.
+               COPY CBSMST.
+               COPY CBZAUDT.
+               COPY CBZOPER.
+               COPY CBZCKPT.
+         01 WS-COMMAREA.
+            05 WS-COMM-MODE      PIC X(04).
+            05 WS-COMM-LAST-ACCT PIC S9(18).
+            05 FILLER            PIC X(78).
         01 WS-ACCOUNT-NO-T PIC S9(18).
+        01 WS-ACCOUNT-NO-DISP PIC 9(12).
         01 WS-ACCOUNT-NAME PIC X(50).
         01 WS-PRINT PIC X(21) VALUE 'IS ALREADY REGISTERED'.
         01 WS-ACCOUNT-NAME1 PIC X(50).
         01 WS-PRINT1 PIC X(23) VALUE 'REGISTERED SUCCESSFULL'.
         01 WS-ACCOUNT-STATUS  PIC X(10).
+        01 WS-ORIG-STATUS  PIC X(10).
         01 WS-MESSAGE PIC X(100).
         01 WS-MESSAGE1 PIC X(190).
+        01 WS-STATUS-PENDING PIC X(10) VALUE 'PENDING'.
+        01 WS-STATUS-ACTIVE  PIC X(10) VALUE 'ACTIVE'.
+        01 WS-COMPLIANCE-CLEAR PIC X(05) VALUE 'CLEAR'.
+        01 WS-SEARCH-NAME PIC X(50).
+        01 WS-OPERATOR-SWITCH PIC X(01) VALUE 'Y'.
+           88 WS-OPERATOR-AUTHORIZED VALUE 'Y'.
+           88 WS-OPERATOR-NOT-AUTHORIZED VALUE 'N'.
+        01 WS-LIMIT-EDIT PIC Z(8)9.
         77 WS-ABS-DATE    PIC S9(10) COMP-3.
         01 WS-DATE.
            05 WS-MONTH   PIC 99.
@@ -27,6 +45,15 @@
            05 WS-MIN     PIC 99.
            05 FILLER     PIC X(01).
            05 WS-SEC     PIC 99.
+        01 WS-TS-DATE.
+           05 WS-TS-YYYY PIC 9(4).
+           05 WS-TS-MM   PIC 9(2).
+           05 WS-TS-DD   PIC 9(2).
+        01 WS-TS-TIME.
+           05 WS-TS-HH   PIC 9(2).
+           05 WS-TS-MI   PIC 9(2).
+           05 WS-TS-SS   PIC 9(2).
+        01 WS-TIMESTAMP PIC X(26).
        LINKAGE SECTION.
        01 DFHCOMMAREA PIC X(100).
        PROCEDURE DIVISION.
@@ -38,9 +65,11 @@
               PERFORM INIT-PARA THRU INIT-EXIT
            ELSE
              MOVE DFHCOMMAREA TO WS-COMMAREA
-             EVALUATE WS-COMMAREA
+             EVALUATE WS-COMM-MODE
              WHEN 'CREG'
                 PERFORM KEY-VALID THRU KEY-VALID-EXIT
+             WHEN 'CINQ'
+                PERFORM KEY-VALID THRU KEY-VALID-EXIT
              WHEN OTHER
                 MOVE LOW-VALUES TO MAPAGMO
                 MOVE 'EXIT' TO MSGO
@@ -54,7 +83,8 @@
            MOVE WS-DATE TO CDATEO
            MOVE WS-TIME TO CTIMEO
            PERFORM SEND-MAP THRU SEND-MAP-EXIT
-           MOVE 'CREG' TO WS-COMMAREA
+           MOVE 'CREG' TO WS-COMM-MODE
+           MOVE ZERO TO WS-COMM-LAST-ACCT
            PERFORM RETURN-CICS THRU RETURN-CICS-EXIT.
        INIT-EXIT.
            EXIT.
@@ -69,6 +99,18 @@
              END-EXEC.
        DATE-TIME-EXIT.
              EXIT.
+       BUILD-TIMESTAMP.
+             EXEC CICS ASKTIME ABSTIME(WS-ABS-DATE)
+             END-EXEC.
+             EXEC CICS FORMATTIME ABSTIME(WS-ABS-DATE)
+             YYYYMMDD(WS-TS-DATE)
+             TIME(WS-TS-TIME)
+             END-EXEC.
+             STRING WS-TS-YYYY '-' WS-TS-MM '-' WS-TS-DD '-'
+                    WS-TS-HH '.' WS-TS-MI '.' WS-TS-SS '.000000'
+                    DELIMITED BY SIZE INTO WS-TIMESTAMP.
+       BUILD-TIMESTAMP-EXIT.
+             EXIT.
        SEND-MAP.
              EXEC CICS
              SEND MAP('MAPAGM') MAPSET('CBZMAP')
@@ -92,12 +134,21 @@
              WHEN DFHENTER
                MOVE LOW-VALUES TO MAPAGMO
                PERFORM RECEIVE-PARA THRU RECEIVE-PARA-EXIT
-               PERFORM PROCESS-PARA THRU PROCESS-PARA-EXIT
-               PERFORM DATE-TIME THRU DATE-TIME-EXIT
-               MOVE WS-DATE TO CDATEO
-               MOVE WS-TIME TO CTIMEO
-               PERFORM SEND-MAP THRU SEND-MAP-EXIT
-               PERFORM RETURN-CICS THRU RETURN-CICS-EXIT
+               IF ACCTI NOT NUMERIC THEN
+                   MOVE 'ACCOUNT NUMBER MUST BE NUMERIC' TO MSGO
+                   PERFORM SEND-ERROR-MSG THRU SEND-ERROR-EXIT
+               ELSE
+                   IF WS-COMM-MODE EQUAL TO 'CINQ' THEN
+                       PERFORM INQUIRY-PARA THRU INQUIRY-PARA-EXIT
+                   ELSE
+                       PERFORM PROCESS-PARA THRU PROCESS-PARA-EXIT
+                   END-IF
+                   PERFORM DATE-TIME THRU DATE-TIME-EXIT
+                   MOVE WS-DATE TO CDATEO
+                   MOVE WS-TIME TO CTIMEO
+                   PERFORM SEND-MAP THRU SEND-MAP-EXIT
+                   PERFORM RETURN-CICS THRU RETURN-CICS-EXIT
+               END-IF
              WHEN DFHPF3
                EXEC CICS
                     SEND CONTROL FREEKB ERASE
@@ -105,6 +156,34 @@
                EXEC CICS
                     RETURN
                END-EXEC
+             WHEN DFHPF4
+               MOVE 'CINQ' TO WS-COMM-MODE
+               MOVE LOW-VALUES TO MAPAGMO
+               MOVE 'INQUIRY MODE - ENTER ACCT NO, PRESS ENTER' TO
+                       MSGO
+               PERFORM DATE-TIME THRU DATE-TIME-EXIT
+               MOVE WS-DATE TO CDATEO
+               MOVE WS-TIME TO CTIMEO
+               PERFORM SEND-MAP THRU SEND-MAP-EXIT
+               PERFORM RETURN-CICS THRU RETURN-CICS-EXIT
+             WHEN DFHPF6
+               MOVE 'CREG' TO WS-COMM-MODE
+               MOVE LOW-VALUES TO MAPAGMO
+               MOVE 'REGISTRATION MODE' TO MSGO
+               PERFORM DATE-TIME THRU DATE-TIME-EXIT
+               MOVE WS-DATE TO CDATEO
+               MOVE WS-TIME TO CTIMEO
+               PERFORM SEND-MAP THRU SEND-MAP-EXIT
+               PERFORM RETURN-CICS THRU RETURN-CICS-EXIT
+             WHEN DFHPF5
+               MOVE LOW-VALUES TO MAPAGMO
+               PERFORM RECEIVE-PARA THRU RECEIVE-PARA-EXIT
+               PERFORM NAME-SEARCH-PARA THRU NAME-SEARCH-PARA-EXIT
+               PERFORM DATE-TIME THRU DATE-TIME-EXIT
+               MOVE WS-DATE TO CDATEO
+               MOVE WS-TIME TO CTIMEO
+               PERFORM SEND-MAP THRU SEND-MAP-EXIT
+               PERFORM RETURN-CICS THRU RETURN-CICS-EXIT
              WHEN OTHER
                 MOVE LOW-VALUES TO MAPAGMO
                 MOVE 'INVALID OPTION' TO MSGO
@@ -127,16 +206,230 @@
              PERFORM RETURN-CICS THRU RETURN-CICS-EXIT.
        SEND-ERROR-EXIT.
             EXIT.
+       INQUIRY-PARA.
+            MOVE ACCTI TO WS-ACCOUNT-NO-T.
+            PERFORM MASTER-LOOKUP THRU MASTER-LOOKUP-EXIT.
+            IF SQLCODE EQUAL TO ZERO THEN
+                PERFORM OPERATOR-LOOKUP THRU OPERATOR-LOOKUP-EXIT
+                IF WS-OPERATOR-NOT-AUTHORIZED
+                    MOVE 'OPERATOR NOT AUTHORIZED FOR ANY BRANCH' TO MSGO
+                ELSE
+                IF OP-BRANCH NOT EQUAL TO H1-BASE-BRANCH
+                    MOVE 'ACCOUNT BELONGS TO ANOTHER BRANCH' TO MSGO
+                ELSE
+                   MOVE H1-ACCOUNT-NAME TO WS-ACCOUNT-NAME
+                   MOVE WS-ACCOUNT-NAME TO NAMEO
+                   MOVE H1-CUSTOMER-ID TO IDO
+                   PERFORM POPULATE-MASTER-FIELDS THRU
+                           POPULATE-MASTER-FIELDS-EXIT
+                   MOVE 'ACCOUNT FOUND' TO MSGO
+                END-IF
+                END-IF
+            ELSE
+                   MOVE "ACCOUNT NOT ON FILE - CHECK ACCT NO" TO MSGO.
+       INQUIRY-PARA-EXIT.
+            EXIT.
 
        PROCESS-PARA.
             MOVE ACCTI TO WS-ACCOUNT-NO-T.
-            IF WS-ACCOUNT-NO-T EQUAL TO 1000001001 THEN
-                   MOVE 'DHINESH' TO NAMEO
-                   MOVE 78156 TO IDO
-                   MOVE 'SUCESS' TO MSGO
+            IF WS-ACCOUNT-NO-T EQUAL TO WS-COMM-LAST-ACCT
+               AND WS-COMM-LAST-ACCT NOT EQUAL TO ZERO
+                MOVE 'ALREADY PROCESSED THIS SESSION' TO MSGO
             ELSE
-                   MOVE "ENTER 100000001001 AS ACCT NO" TO MSGO.
+              PERFORM MASTER-LOOKUP THRU MASTER-LOOKUP-EXIT
+              EVALUATE SQLCODE
+              WHEN ZERO
+                 PERFORM OPERATOR-LOOKUP THRU OPERATOR-LOOKUP-EXIT
+                 IF WS-OPERATOR-NOT-AUTHORIZED
+                     MOVE 'OPERATOR NOT AUTHORIZED FOR ANY BRANCH' TO MSGO
+                 ELSE
+                 IF OP-BRANCH NOT EQUAL TO H1-BASE-BRANCH
+                     MOVE 'ACCOUNT BELONGS TO ANOTHER BRANCH' TO MSGO
+                 ELSE
+                 IF H1-ACCOUNT-STATUS EQUAL TO WS-STATUS-ACTIVE THEN
+                     MOVE H1-ACCOUNT-NAME TO WS-ACCOUNT-NAME
+                     MOVE WS-ACCOUNT-NAME TO NAMEO
+                     MOVE H1-CUSTOMER-ID TO IDO
+                     PERFORM POPULATE-MASTER-FIELDS THRU
+                             POPULATE-MASTER-FIELDS-EXIT
+                     MOVE WS-PRINT TO MSGO
+                 ELSE
+                   IF H1-COMPLIANCE-STATUS NOT EQUAL WS-COMPLIANCE-CLEAR
+                       PERFORM POPULATE-MASTER-FIELDS THRU
+                               POPULATE-MASTER-FIELDS-EXIT
+                       MOVE 'COMPLIANCE NOT CLEARED - CANNOT REGISTER'
+                            TO MSGO
+                   ELSE
+                     IF H1-PAYMENT-LIMIT NOT GREATER THAN ZERO
+                         PERFORM POPULATE-MASTER-FIELDS THRU
+                                 POPULATE-MASTER-FIELDS-EXIT
+                         MOVE 'PAYMENT LIMIT MUST BE GREATER THAN ZERO'
+                              TO MSGO
+                     ELSE
+                         PERFORM WRITE-CHECKPOINT THRU
+                                 WRITE-CHECKPOINT-EXIT
+                         PERFORM COMPLETE-REGISTRATION THRU
+                                 COMPLETE-REGISTRATION-EXIT
+                     END-IF
+                   END-IF
+                 END-IF
+                 END-IF
+                 END-IF
+              WHEN OTHER
+                 MOVE "ACCOUNT NOT ON FILE - CHECK ACCT NO" TO MSGO
+              END-EVALUATE
+            END-IF.
        PROCESS-PARA-EXIT.
            EXIT.
+       COMPLETE-REGISTRATION.
+            MOVE H1-ACCOUNT-NAME TO WS-ACCOUNT-NAME1
+            MOVE WS-ACCOUNT-NAME1 TO NAMEO
+            MOVE H1-CUSTOMER-ID TO IDO
+            MOVE H1-ACCOUNT-STATUS TO WS-ORIG-STATUS
+            MOVE WS-STATUS-ACTIVE TO H1-ACCOUNT-STATUS
+            PERFORM BUILD-TIMESTAMP THRU BUILD-TIMESTAMP-EXIT
+            MOVE EIBUSER TO H1-UPD-USERID
+            MOVE WS-TIMESTAMP TO H1-UPD-TIMESTAMP
+            EXEC SQL
+                 UPDATE COREBK.CBS_ACCT_MSTR_DTL
+                    SET ACCOUNT_STATUS = :H1-ACCOUNT-STATUS,
+                        UPD_USERID = :H1-UPD-USERID,
+                        UPD_TIMESTAMP = :H1-UPD-TIMESTAMP
+                  WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+            END-EXEC
+            IF SQLCODE EQUAL TO ZERO
+                PERFORM WRITE-AUDIT-LOG THRU WRITE-AUDIT-LOG-EXIT
+                PERFORM CLEAR-CHECKPOINT THRU CLEAR-CHECKPOINT-EXIT
+                PERFORM POPULATE-MASTER-FIELDS THRU
+                        POPULATE-MASTER-FIELDS-EXIT
+                MOVE WS-ACCOUNT-NO-T TO WS-COMM-LAST-ACCT
+                MOVE WS-PRINT1 TO MSGO
+            ELSE
+                MOVE WS-ORIG-STATUS TO H1-ACCOUNT-STATUS
+                PERFORM POPULATE-MASTER-FIELDS THRU
+                        POPULATE-MASTER-FIELDS-EXIT
+                MOVE 'REGISTRATION UPDATE FAILED - TRY AGAIN' TO MSGO
+            END-IF.
+       COMPLETE-REGISTRATION-EXIT.
+            EXIT.
+       WRITE-AUDIT-LOG.
+            MOVE H1-ACCOUNT-NUMBER TO AU-ACCOUNT-NUMBER
+            MOVE 'REGISTER' TO AU-ACTION-CODE
+            MOVE H1-UPD-USERID TO AU-USERID
+            MOVE H1-UPD-TIMESTAMP TO AU-LOG-TIMESTAMP
+            MOVE H1-BASE-BRANCH TO AU-BRANCH
+            EXEC SQL
+                 INSERT INTO COREBK.CBZ_ACCT_AUDIT_LOG
+                    (ACCOUNT_NUMBER, ACTION_CODE, USERID,
+                     LOG_TIMESTAMP, BRANCH)
+                 VALUES
+                    (:AU-ACCOUNT-NUMBER, :AU-ACTION-CODE, :AU-USERID,
+                     :AU-LOG-TIMESTAMP, :AU-BRANCH)
+            END-EXEC.
+       WRITE-AUDIT-LOG-EXIT.
+            EXIT.
+       WRITE-CHECKPOINT.
+            MOVE WS-ACCOUNT-NO-T TO CK-ACCOUNT-NUMBER.
+            MOVE EIBUSER TO CK-OPERATOR-ID.
+            PERFORM BUILD-TIMESTAMP THRU BUILD-TIMESTAMP-EXIT.
+            MOVE WS-TIMESTAMP TO CK-START-TIMESTAMP.
+            EXEC SQL
+                 INSERT INTO COREBK.CBZ_REG_CKPT_LOG
+                    (ACCOUNT_NUMBER, OPERATOR_ID, START_TIMESTAMP)
+                 VALUES
+                    (:CK-ACCOUNT-NUMBER, :CK-OPERATOR-ID,
+                     :CK-START-TIMESTAMP)
+            END-EXEC.
+       WRITE-CHECKPOINT-EXIT.
+            EXIT.
+       CLEAR-CHECKPOINT.
+            EXEC SQL
+                 DELETE FROM COREBK.CBZ_REG_CKPT_LOG
+                  WHERE ACCOUNT_NUMBER = :WS-ACCOUNT-NO-T
+            END-EXEC.
+       CLEAR-CHECKPOINT-EXIT.
+            EXIT.
+       POPULATE-MASTER-FIELDS.
+            MOVE H1-BASE-BRANCH TO BRANO
+            MOVE H1-PRODUCT-CODE TO PRODO
+            MOVE H1-ACCOUNT-STATUS TO STATO
+            MOVE H1-PAYMENT-LIMIT TO WS-LIMIT-EDIT
+            STRING WS-LIMIT-EDIT DELIMITED BY SIZE
+                   ' ' DELIMITED BY SIZE
+                   H1-CURRENCY DELIMITED BY SIZE
+                   INTO LIMITO
+            MOVE H1-CURRENCY TO CURRO
+            MOVE H1-COMPLIANCE-STATUS TO COMPO.
+       POPULATE-MASTER-FIELDS-EXIT.
+            EXIT.
+       MASTER-LOOKUP.
+            MOVE WS-ACCOUNT-NO-T TO H1-ACCOUNT-NUMBER.
+            EXEC SQL
+                 SELECT ACCOUNT_NUMBER, BASE_BRANCH, ACCOUNT_NAME,
+                        PRODUCT_CODE, CUSTOMER_ID, ACCOUNT_STATUS,
+                        PAYMENT_LIMIT, CURRENCY, COMPLIANCE_STATUS,
+                        LAST_ACTIVITY_DATE, UPD_USERID, UPD_TIMESTAMP
+                   INTO :H1-ACCOUNT-NUMBER, :H1-BASE-BRANCH,
+                        :H1-ACCOUNT-NAME, :H1-PRODUCT-CODE,
+                        :H1-CUSTOMER-ID, :H1-ACCOUNT-STATUS,
+                        :H1-PAYMENT-LIMIT, :H1-CURRENCY,
+                        :H1-COMPLIANCE-STATUS, :H1-LAST-ACTIVITY-DATE,
+                        :H1-UPD-USERID, :H1-UPD-TIMESTAMP
+                   FROM COREBK.CBS_ACCT_MSTR_DTL
+                  WHERE ACCOUNT_NUMBER = :H1-ACCOUNT-NUMBER
+            END-EXEC.
+       MASTER-LOOKUP-EXIT.
+            EXIT.
+       OPERATOR-LOOKUP.
+            MOVE EIBUSER TO OP-OPERATOR-ID.
+            MOVE SPACES TO OP-BRANCH.
+            EXEC SQL
+                 SELECT BRANCH
+                   INTO :OP-BRANCH
+                   FROM COREBK.CBZ_OPERATOR_BRANCH
+                  WHERE OPERATOR_ID = :OP-OPERATOR-ID
+            END-EXEC.
+            IF SQLCODE NOT EQUAL TO ZERO
+                MOVE SPACES TO OP-BRANCH
+                MOVE 'N' TO WS-OPERATOR-SWITCH
+            ELSE
+                MOVE 'Y' TO WS-OPERATOR-SWITCH
+            END-IF.
+       OPERATOR-LOOKUP-EXIT.
+            EXIT.
+       NAME-SEARCH-PARA.
+            MOVE NAMEI TO WS-SEARCH-NAME.
+            EXEC SQL
+                 SELECT ACCOUNT_NUMBER, CUSTOMER_ID, ACCOUNT_NAME,
+                        BASE_BRANCH
+                   INTO :H1-ACCOUNT-NUMBER, :H1-CUSTOMER-ID,
+                        :H1-ACCOUNT-NAME, :H1-BASE-BRANCH
+                   FROM COREBK.CBS_ACCT_MSTR_DTL
+                  WHERE ACCOUNT_NAME = :WS-SEARCH-NAME
+            END-EXEC.
+            EVALUATE SQLCODE
+                WHEN ZERO
+                    PERFORM OPERATOR-LOOKUP THRU OPERATOR-LOOKUP-EXIT
+                    IF WS-OPERATOR-NOT-AUTHORIZED
+                        MOVE 'OPERATOR NOT AUTHORIZED FOR ANY BRANCH'
+                             TO MSGO
+                    ELSE
+                    IF OP-BRANCH NOT EQUAL TO H1-BASE-BRANCH
+                        MOVE 'ACCOUNT BELONGS TO ANOTHER BRANCH' TO MSGO
+                    ELSE
+                        MOVE H1-ACCOUNT-NUMBER TO WS-ACCOUNT-NO-DISP
+                        MOVE WS-ACCOUNT-NO-DISP TO ACCTO
+                        MOVE H1-CUSTOMER-ID TO IDO
+                        MOVE H1-ACCOUNT-NAME TO NAMEO
+                        MOVE 'ACCOUNT FOUND BY NAME' TO MSGO
+                    END-IF
+                    END-IF
+                WHEN -811
+                    MOVE 'MULTIPLE ACCOUNTS MATCH THAT NAME' TO MSGO
+                WHEN OTHER
+                    MOVE 'NO ACCOUNT FOUND FOR THAT NAME' TO MSGO
+            END-EVALUATE.
+       NAME-SEARCH-PARA-EXIT.
+            EXIT.
 
 
