@@ -0,0 +1,112 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CBZRCVR.
+000300 AUTHOR.        R VENKATARAMAN.
+000400 INSTALLATION.  CORE BANKING - BRANCH OPERATIONS.
+000500 DATE-WRITTEN.  08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800*    MODIFICATION HISTORY                                       *
+000900*    DATE       INIT  DESCRIPTION                                *
+001000*    08/08/26   RV    INITIAL VERSION - LISTS EVERY DANGLING     *
+001100*                     COREBK.CBZ_REG_CKPT_LOG ROW LEFT BEHIND BY *
+001200*                     A CGZUNIT REGISTRATION THAT NEVER REACHED  *
+001300*                     COMPLETION, FOR MANUAL POST-ABEND RECOVERY.*
+001400*    08/09/26   RV    WIDENED REPORT-RECORD TO 88 BYTES - DETAIL *
+001500*                     LINE WAS BEING TRUNCATED AT 80.            *
+001600*    08/09/26   RV    FETCH LOOP NOW ENDS ON ANY NON-ZERO SQLCODE*
+001700*                     INSTEAD OF JUST +100, SO A FETCH ERROR     *
+001800*                     CANNOT SPIN THE LOOP FOREVER.              *
+001900******************************************************************
+002000 ENVIRONMENT DIVISION.
+002100 CONFIGURATION SECTION.
+002200 SOURCE-COMPUTER. IBM-370.
+002300 OBJECT-COMPUTER. IBM-370.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT REPORT-FILE  ASSIGN TO RCVRRPT
+002700            ORGANIZATION IS SEQUENTIAL.
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  REPORT-FILE
+003100     LABEL RECORDS ARE STANDARD
+003200     RECORDING MODE IS F.
+003300 01  REPORT-RECORD               PIC X(88).
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-SWITCHES.
+003600     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+003700         88  WS-EOF              VALUE 'Y'.
+003800 01  WS-DANGLING-COUNT           PIC 9(07) COMP VALUE ZERO.
+003900 01  HEADER-LINE.
+004000     05  FILLER                  PIC X(80) VALUE
+004100         'CBZRCVR - DANGLING REGISTRATION RECOVERY LISTING'.
+004200 01  DETAIL-LINE.
+004300     05  FILLER                  PIC X(10) VALUE 'ACCOUNT : '.
+004400     05  DL-ACCOUNT-NUMBER       PIC 9(18).
+004500     05  FILLER                  PIC X(03) VALUE SPACES.
+004600     05  FILLER                  PIC X(10) VALUE 'OPER ID : '.
+004700     05  DL-OPERATOR-ID          PIC X(08).
+004800     05  FILLER                  PIC X(03) VALUE SPACES.
+004900     05  FILLER                  PIC X(10) VALUE 'STARTED : '.
+005000     05  DL-START-TIMESTAMP      PIC X(26).
+005100 01  SUMMARY-LINE.
+005200     05  FILLER                  PIC X(20) VALUE
+005300         'DANGLING REGS    : '.
+005400     05  SL-DANGLING-COUNT       PIC Z,ZZZ,ZZ9.
+005500     05  FILLER                  PIC X(53) VALUE SPACES.
+005600     EXEC SQL INCLUDE SQLCA END-EXEC.
+005700     COPY CBZCKPT.
+005800     EXEC SQL
+005900          DECLARE CKPT-RECOVERY-CSR CURSOR FOR
+006000          SELECT ACCOUNT_NUMBER, OPERATOR_ID, START_TIMESTAMP
+006100            FROM COREBK.CBZ_REG_CKPT_LOG
+006200           ORDER BY START_TIMESTAMP
+006300     END-EXEC.
+006400 PROCEDURE DIVISION.
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006700     PERFORM 2000-LIST-DANGLING-REG THRU 2000-EXIT
+006800         UNTIL WS-EOF.
+006900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007000     STOP RUN.
+007100 0000-EXIT.
+007200     EXIT.
+007300 1000-INITIALIZE.
+007400     OPEN OUTPUT REPORT-FILE.
+007500     WRITE REPORT-RECORD FROM HEADER-LINE.
+007600     MOVE ZERO TO WS-DANGLING-COUNT.
+007700     MOVE 'N' TO WS-EOF-SWITCH.
+007800     EXEC SQL
+007900          OPEN CKPT-RECOVERY-CSR
+008000     END-EXEC.
+008100     PERFORM 3000-FETCH-NEXT-ROW THRU 3000-EXIT.
+008200 1000-EXIT.
+008300     EXIT.
+008400 2000-LIST-DANGLING-REG.
+008500     MOVE CK-ACCOUNT-NUMBER TO DL-ACCOUNT-NUMBER.
+008600     MOVE CK-OPERATOR-ID    TO DL-OPERATOR-ID.
+008700     MOVE CK-START-TIMESTAMP TO DL-START-TIMESTAMP.
+008800     WRITE REPORT-RECORD FROM DETAIL-LINE.
+008900     ADD 1 TO WS-DANGLING-COUNT.
+009000     PERFORM 3000-FETCH-NEXT-ROW THRU 3000-EXIT.
+009100 2000-EXIT.
+009200     EXIT.
+009300 3000-FETCH-NEXT-ROW.
+009400     EXEC SQL
+009500          FETCH CKPT-RECOVERY-CSR
+009600          INTO :CK-ACCOUNT-NUMBER, :CK-OPERATOR-ID,
+009700               :CK-START-TIMESTAMP
+009800     END-EXEC.
+009900     IF SQLCODE NOT EQUAL TO ZERO
+010000         MOVE 'Y' TO WS-EOF-SWITCH
+010100     END-IF.
+010200 3000-EXIT.
+010300     EXIT.
+010400 9000-TERMINATE.
+010500     MOVE WS-DANGLING-COUNT TO SL-DANGLING-COUNT.
+010600     WRITE REPORT-RECORD FROM SUMMARY-LINE.
+010700     EXEC SQL
+010800          CLOSE CKPT-RECOVERY-CSR
+010900     END-EXEC.
+011000     CLOSE REPORT-FILE.
+011100 9000-EXIT.
+011200     EXIT.
